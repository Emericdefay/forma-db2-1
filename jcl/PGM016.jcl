@@ -0,0 +1,91 @@
+//PGM016   JOB  (ACCTNO,DEPT),'FX RATE LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB NAME:  PGM016
+//* PURPOSE :  DAILY FX RATE LOAD - DRIVES PGM016 AGAINST THE
+//*            OVERNIGHT FILEIN FEED AND RELEASES DOWNSTREAM WORK
+//*            ONLY WHEN THE LOAD CAME IN CLEAN.
+//*
+//* STEP010  - CONFIRM FILEIN ARRIVED AND IS NOT EMPTY BEFORE
+//*            PGM016 EVER OPENS IT.
+//* STEP020  - RUN PGM016 UNDER DB2.
+//* STEP030  - RELEASE THE DOWNSTREAM EXTRACT-FEED JOB, BUT ONLY
+//*            WHEN STEP020 CAME BACK CLEAN.
+//*
+//* MAINTENANCE LOG
+//* DATE      AUTHOR        MAINTENANCE REQUIREMENT
+//* --------- ------------  ---------------------------------------
+//* 08/08/26  DEFAY E.      RELFLAG was DISP=(NEW,CATLG,CATLG), but
+//*                         this flag dataset is meant to persist from
+//*                         one day's run to the next - the second
+//*                         time this JCL ever runs, STEP030 would
+//*                         fail allocation on a dataset already
+//*                         cataloged from the day before. Switched to
+//*                         DISP=(MOD,CATLG,CATLG), same as FILEREJ/
+//*                         FILERST/FILEEXT.
+//* 08/10/26  DEFAY E.      Written - PGM016 had no JCL at all; FILEIN
+//*                         was a bare SELECT/ASSIGN with no DD,
+//*                         schedule, or upstream dependency.
+//* 08/08/26  DEFAY E.      Added the missing //FILEEXT DD (PGM016
+//*                         opens it unconditionally, so STEP020
+//*                         could never actually produce the extract
+//*                         feed). Switched FILEREJ from DISP=(NEW,
+//*                         CATLG,DELETE) to DISP=(MOD,CATLG,CATLG),
+//*                         same as FILERST/FILEEXT, so resubmitting
+//*                         this step after an abend does not fail
+//*                         allocation on a dataset STEP020 already
+//*                         cataloged the first time through.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=ICETOOL
+//*----------------------------------------------------------------*
+//* FAIL THE STEP (RC=12) IF THE INCOMING RATE FILE IS EMPTY.
+//* COUNT ALSO GOES TO TOOLMSG SO OPS CAN EYEBALL A SANE VOLUME.
+//*----------------------------------------------------------------*
+//TOOLMSG  DD  SYSOUT=*
+//DFSMSG   DD  SYSOUT=*
+//IN1      DD  DSN=PROD.FX.FILEIN,DISP=SHR
+//TOOLIN   DD  *
+  COUNT FROM(IN1) EMPTY
+/*
+//*
+//STEP020  EXEC PGM=IKJEFT01,COND=(4,LT,STEP010)
+//*----------------------------------------------------------------*
+//* RUN PGM016 UNDER DB2. SYSTSIN's DSN RUN STEP MEANS A D520-
+//* DBERROR STOP RUN (RETURN-CODE 0016) COMES BACK AS THIS STEP'S
+//* CONDITION CODE, NOT A SILENT CLEAN RC.
+//*----------------------------------------------------------------*
+//STEPLIB  DD  DSN=PROD.FX.LOADLIB,DISP=SHR
+//         DD  DSN=DSN.V12R1.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PGM016) PLAN(PGM016PL) LIB('PROD.FX.LOADLIB') -
+      END
+/*
+//FILEIN   DD  DSN=PROD.FX.FILEIN,DISP=SHR
+//FILEREJ  DD  DSN=PROD.FX.FILEREJ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FILERPT  DD  SYSOUT=*
+//FILERST  DD  DSN=PROD.FX.FILERST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//FILEEXT  DD  DSN=PROD.FX.FILEEXT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEFBR14,COND=(0,NE,STEP020)
+//*----------------------------------------------------------------*
+//* TOUCH THE RELEASE FLAG DATASET THE DOWNSTREAM EXTRACT-FEED JOB
+//* WAITS ON. COND=(0,NE,STEP020) SKIPS THIS STEP ON ANY STEP020
+//* CONDITION CODE OTHER THAN ZERO, SO A D520 ABEND NEVER RELEASES
+//* DOWNSTREAM WORK AGAINST A STALE OR PARTIAL LOAD.
+//*----------------------------------------------------------------*
+//RELFLAG  DD  DSN=PROD.FX.PGM016.COMPLETE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//
