@@ -0,0 +1,526 @@
+      *****************************************************************
+      * Program name:    PGM018
+      * Original author: DEFAY E.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  DEFAY E.      DFHCOMMAREA was sitting in Working-
+      *                         Storage with no LINKAGE SECTION and no
+      *                         PROCEDURE DIVISION USING - the
+      *                         translator never wired it to what CICS
+      *                         actually passed back, so CA-CDEV/CA-
+      *                         OLD-*/CA-CURSOR-SW could not really
+      *                         survive a pseudo-conversational turn.
+      *                         Moved DFHCOMMAREA to a new LINKAGE
+      *                         SECTION and added USING DFHCOMMAREA.
+      *                         Also added the missing COPY DFHAID (the
+      *                         DFHPF3/DFHENTER/DFHPF5 constants
+      *                         100-Main dispatches on were never
+      *                         declared); guarded PF3's cursor close
+      *                         with IF CA-CURSOR-IS-OPEN the same way
+      *                         ENTER's already was, since PF3 right
+      *                         after a not-found lookup or a posted
+      *                         correction was re-closing an already-
+      *                         closed cursor (SQLCODE -501, ABEND);
+      *                         and 570-Update-Table now captures
+      *                         CURRENT DATE/CURRENT TIME into host
+      *                         variables and refreshes CA-OLD-* with
+      *                         the posted rate/timestamp, so the
+      *                         confirmation screen shows the rate that
+      *                         was just applied instead of the one it
+      *                         replaced.
+      * 08/08/26  DEFAY E.      110-Send-Initial-Map-Rtn fell through
+      *                         into 120-Receive-Map-Rtn instead of
+      *                         returning - harmless from the PERFORM
+      *                         in 000-Initialize, but HANDLE CONDITION
+      *                         MAPFAIL enters 110 with a hard GO TO on
+      *                         every ENTER against an unmodified
+      *                         screen, which re-RECEIVEd the same
+      *                         exhausted input and looped until the
+      *                         runaway-task timer abended DL16. 110
+      *                         now ends with its own RETURN. Also:
+      *                         800-Send-Map-Rtn was echoing the
+      *                         task-local WS-CDEV into CDEVO instead
+      *                         of the COMMAREA-persisted CA-CDEV like
+      *                         every other field on that screen,
+      *                         showing garbage on the CDEV-not-found
+      *                         and invalid-key paths; 210-Verify-New-
+      *                         Rates-Rtn did not check CA-CURSOR-SW,
+      *                         so PF5 before any successful lookup
+      *                         drove 570's UPDATE...WHERE CURRENT OF
+      *                         against a closed cursor (SQLCODE -501)
+      *                         instead of a clean rejection; and
+      *                         D520-DBERROR moved SQLCODE straight
+      *                         into an alphanumeric message field,
+      *                         dropping the sign on a negative
+      *                         SQLCODE - now edited through
+      *                         WS-SQLCODE-EDIT first.
+      * 08/12/26  DEFAY E.      Written - PGM016 only touches TBDEVISE
+      *                         overnight against FILEIN, so an 11am
+      *                         bad-decimal catch had no fix short of
+      *                         ad hoc SQL or waiting for tomorrow's
+      *                         file. PGM018 is a pseudo-conversational
+      *                         CICS transaction (DL16) that looks up a
+      *                         CDEV, shows its current MTACHAT/MTVENTE/
+      *                         DDMAJ/HDMAJ, and posts a correction
+      *                         through the same validation (200/210,
+      *                         mirroring PGM016's 200-Verify-Record)
+      *                         and cursor/history path (500/530/560/
+      *                         570/590, mirroring PGM016's 08/06/26
+      *                         change) that the overnight load uses.
+      * 08/08/26  DEFAY E.      DFHCOMMAREA was 27 bytes but WS-COMMAREA
+      *                         is 29 - the MOVE DFHCOMMAREA TO
+      *                         WS-COMMAREA in 000-Initialize was
+      *                         truncating CA-OLD-HDMAJ on every
+      *                         pseudo-conversational re-entry. Resized
+      *                         DFHCOMMAREA to 30 bytes to also carry a
+      *                         new CA-CURSOR-SW, which 100-Main now
+      *                         checks on DFHENTER - an operator who
+      *                         looks up one CDEV and presses ENTER
+      *                         again for another, without posting,
+      *                         used to hit OPEN CSR-DEVISE while the
+      *                         first lookup's cursor was still open
+      *                         WITH HOLD; the held cursor is now
+      *                         closed first.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM018.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/12/26.
+       DATE-COMPILED. 08/12/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      / MAP/TRANSACTION IDENTIFICATION
+       01 FILLER.
+           10 WS-MAPSET        PIC X(08) VALUE 'PGM018M'.
+           10 WS-MAPNAME       PIC X(08) VALUE 'PGM018A'.
+           10 WS-TRANID        PIC X(04) VALUE 'DL16'.
+
+      / WORK FIELDS - MIRROR PGM016's WS-CDEV/WS-MTACHAT/WS-MTVENTE
+       01 FILLER.
+           10 WS-CDEV          PIC X(03).
+           10 WS-MTACHAT       PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-MTVENTE       PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-MTACHAT   PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-MTVENTE   PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-DDMAJ     PIC X(10).
+           10 WS-OLD-HDMAJ     PIC X(08).
+           10 WS-NEW-DDMAJ     PIC X(10).
+           10 WS-NEW-HDMAJ     PIC X(08).
+           10 WS-EDIT-RATE     PIC ZZZ.999.
+
+      / NMTACHI/NMTVENI ARE 7-DIGIT NUM-ATTRIBUTED MAP FIELDS (NO KEYED
+      / DECIMAL POINT) - THE OPERATOR KEYS THE RATE AS WHOLE THOUSANDTHS
+      / AND THE REDEFINES BELOW PUTS THE IMPLIED DECIMAL BACK.
+           10 WS-NMTACH-NUM    PIC 9(07).
+           10 WS-NMTACH-RATE REDEFINES WS-NMTACH-NUM
+                                PIC 9(04)V9(03).
+           10 WS-NMTVEN-NUM    PIC 9(07).
+           10 WS-NMTVEN-RATE REDEFINES WS-NMTVEN-NUM
+                                PIC 9(04)V9(03).
+
+      / RECORD VALIDATION SWITCH - set by 200/210
+       01 FILLER.
+           10 WS-VALID-SW       PIC X(01).
+              88 RECORD-VALIDE    VALUE 'O'.
+              88 RECORD-INVALIDE  VALUE 'N'.
+           10 WS-MSG-TEXTE      PIC X(79).
+
+      / CDEV-FOUND SWITCH - set by 530-Cursor-Fetch-Rtn
+       01 FILLER.
+           10 WS-MAJ-SW          PIC X(01).
+              88 MAJ-OK            VALUE 'O'.
+              88 MAJ-KO            VALUE 'N'.
+
+      / EDITED SQLCODE FOR D520-DBERROR'S OPERATOR MESSAGE - SQLCODE
+      / IS SIGNED BINARY, SO MOVING IT STRAIGHT TO AN ALPHANUMERIC
+      / FIELD DROPS THE SIGN
+       01 FILLER.
+           10 WS-SQLCODE-EDIT    PIC -(9).
+
+      / PSEUDO-CONVERSATIONAL STATE - carried across DL16 invocations
+      / while the cursor CSR-DEVISE stays open WITH HOLD between the
+      / lookup (ENTER) and the post (PF5). CA-CURSOR-SW tracks whether
+      / that cursor is still open so a second ENTER in the same
+      / conversation closes it before opening a new one instead of
+      / re-OPENing an already-open WITH HOLD cursor.
+       01 WS-COMMAREA.
+           10 CA-CDEV           PIC X(03).
+           10 CA-OLD-MTACHAT    PIC S9(03)V9(03) USAGE COMP-3.
+           10 CA-OLD-MTVENTE    PIC S9(03)V9(03) USAGE COMP-3.
+           10 CA-OLD-DDMAJ      PIC X(10).
+           10 CA-OLD-HDMAJ      PIC X(08).
+           10 CA-CURSOR-SW      PIC X(01).
+              88 CA-CURSOR-IS-OPEN    VALUE 'O'.
+              88 CA-CURSOR-IS-CLOSED  VALUE 'N'.
+
+      / SYMBOLIC MAP
+           COPY PGM018M.
+
+      / ATTENTION IDENTIFIER VALUES (DFHENTER/DFHPF3/DFHPF5/etc.) -
+      / 100-Main's EVALUATE EIBAID dispatches on these
+           COPY DFHAID.
+
+      / IMPORT SQLCA
+           EXEC SQL INCLUDE SQLCA
+           END-EXEC.
+
+      / DECLARATIONS DCLGEN(PGM016) - SAME TABLES PGM016 MAINTAINS
+           EXEC SQL INCLUDE DBCTBD
+           END-EXEC.
+
+           EXEC SQL INCLUDE DBCTBDH
+           END-EXEC.
+
+      / CURSOR - OPENED WITH HOLD ON ENTER, STAYS OPEN ACROSS THE
+      / PSEUDO-CONVERSATIONAL TURN UNTIL 590 CLOSES IT ON PF5 OR PF3.
+           EXEC SQL
+              DECLARE CSR-DEVISE CURSOR FOR
+              SELECT MTACHAT, MTVENTE, DDMAJ, HDMAJ
+                FROM TBDEVISE
+               WHERE CDEV = :WS-CDEV
+                 FOR UPDATE OF MTACHAT, MTVENTE, DDMAJ, HDMAJ
+           END-EXEC.
+
+      /
+      *****************************************************************
+       LINKAGE SECTION.
+      *****************************************************************
+      / CICS HANDS THE COMMAREA SAVED BY THE PRIOR EXEC CICS RETURN
+      / ... COMMAREA(WS-COMMAREA) BACK IN HERE - MUST BE LINKAGE, NOT
+      / WORKING-STORAGE, OR THE TRANSLATOR NEVER WIRES UP ADDRESSABILITY
+      / TO WHAT CICS ACTUALLY PASSED.
+       01 DFHCOMMAREA           PIC X(30).
+
+      /
+      *****************************************************************
+      *  Program : Intraday CDEV lookup/correction transaction.
+      *
+      *    Main purpose
+      *    - 0xx : Initialize / dispatch
+      *    - 1xx : Main element / screen I/O
+      *    - 2xx : Verifications
+      *    - 5xx : SQL Handling
+      *    - 9xx : Terminate
+      *
+      *    Specials
+      *    -  xxx : OTHERS
+      *    - Dxxx : Displays / error handling
+      *****************************************************************
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+           PERFORM 000-Initialize
+           PERFORM 100-Main
+           .
+
+       000-Initialize.
+      **********************************************************
+      *  First entry into DL16 has no COMMAREA - send the blank
+      *  map and wait for the operator's first ENTER. A later
+      *  entry (operator pressed ENTER or PF5) carries the
+      *  CDEV/old-rate state this transaction saved last time.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL (110-Send-Initial-Map-Rtn)
+                ERROR   (D520-DBERROR)
+           END-EXEC
+
+           IF EIBCALEN = 0
+               PERFORM 110-Send-Initial-Map-Rtn
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               PERFORM 120-Receive-Map-Rtn
+           END-IF
+           .
+
+       100-Main.
+      **********************************************************
+      *  Dispatch on the key the operator pressed.
+           EVALUATE EIBAID
+              WHEN DFHPF3
+                 IF CA-CURSOR-IS-OPEN
+                     PERFORM 590-Cursor-Close-Rtn
+                     SET CA-CURSOR-IS-CLOSED TO TRUE
+                 END-IF
+                 PERFORM 910-End-Session-Rtn
+              WHEN DFHENTER
+                 IF CA-CURSOR-IS-OPEN
+                     PERFORM 590-Cursor-Close-Rtn
+                     SET CA-CURSOR-IS-CLOSED TO TRUE
+                 END-IF
+                 PERFORM 200-Verify-Cdev-Rtn
+                 IF RECORD-VALIDE
+                     PERFORM 500-Cursor-Open-Rtn
+                     PERFORM 530-Cursor-Fetch-Rtn
+                     IF MAJ-OK
+                         MOVE WS-CDEV        TO CA-CDEV
+                         MOVE WS-OLD-MTACHAT TO CA-OLD-MTACHAT
+                         MOVE WS-OLD-MTVENTE TO CA-OLD-MTVENTE
+                         MOVE WS-OLD-DDMAJ   TO CA-OLD-DDMAJ
+                         MOVE WS-OLD-HDMAJ   TO CA-OLD-HDMAJ
+                         SET CA-CURSOR-IS-OPEN TO TRUE
+                         MOVE 'CDEV FOUND - KEY NEW RATES' TO
+                              WS-MSG-TEXTE
+                     ELSE
+                         MOVE WS-CDEV TO CA-CDEV
+                         PERFORM 590-Cursor-Close-Rtn
+                         SET CA-CURSOR-IS-CLOSED TO TRUE
+                         MOVE 'CDEV NOT FOUND' TO WS-MSG-TEXTE
+                     END-IF
+                 END-IF
+                 PERFORM 800-Send-Map-Rtn
+                 PERFORM 900-Return-Rtn
+              WHEN DFHPF5
+                 PERFORM 210-Verify-New-Rates-Rtn
+                 IF RECORD-VALIDE
+                     MOVE CA-CDEV TO WS-CDEV
+                     PERFORM 560-Insert-History-Rtn
+                     PERFORM 570-Update-Table
+                     PERFORM 590-Cursor-Close-Rtn
+                     SET CA-CURSOR-IS-CLOSED TO TRUE
+                     EXEC CICS SYNCPOINT END-EXEC
+                     MOVE 'RATE UPDATED AND HISTORY RECORDED' TO
+                          WS-MSG-TEXTE
+                 END-IF
+                 PERFORM 800-Send-Map-Rtn
+                 PERFORM 900-Return-Rtn
+              WHEN OTHER
+                 MOVE 'INVALID KEY - USE ENTER, PF5 OR PF3' TO
+                      WS-MSG-TEXTE
+                 PERFORM 800-Send-Map-Rtn
+                 PERFORM 900-Return-Rtn
+           END-EVALUATE
+           .
+
+       110-Send-Initial-Map-Rtn.
+      **********************************************************
+      *  Blank screen, cursor in the CDEV field. No DB2 cursor is
+      *  open yet, so start a fresh COMMAREA with CA-CURSOR-SW
+      *  closed instead of sending whatever WORKING-STORAGE held.
+      *  HANDLE CONDITION MAPFAIL GO TO's straight into this
+      *  paragraph, bypassing the PERFORM call stack, so it must
+      *  end the task itself instead of falling into
+      *  120-Receive-Map-Rtn and re-RECEIVEing the same exhausted
+      *  input.
+           INITIALIZE WS-COMMAREA
+           SET CA-CURSOR-IS-CLOSED TO TRUE
+           EXEC CICS SEND MAP(WS-MAPNAME) MAPSET(WS-MAPSET)
+                ERASE
+           END-EXEC
+           PERFORM 900-Return-Rtn
+           .
+
+       120-Receive-Map-Rtn.
+      **********************************************************
+      *  Bring back whatever the operator keyed.
+           EXEC CICS RECEIVE MAP(WS-MAPNAME) MAPSET(WS-MAPSET)
+           END-EXEC
+           .
+
+       200-Verify-Cdev-Rtn.
+      **********************************************************
+      *  Reject a lookup before it ever reaches the cursor: blank
+      *  or low-values CDEV - mirrors PGM016's 200-Verify-Record.
+           SET RECORD-VALIDE TO TRUE
+
+           IF CDEVI = SPACES OR CDEVI = LOW-VALUES
+               MOVE 'CURRENCY CODE IS SPACES OR LOW-VALUES' TO
+                    WS-MSG-TEXTE
+               SET RECORD-INVALIDE TO TRUE
+           ELSE
+               MOVE CDEVI TO WS-CDEV
+           END-IF
+           .
+
+       210-Verify-New-Rates-Rtn.
+      **********************************************************
+      *  Reject a correction before it ever reaches the UPDATE:
+      *  no CDEV looked up this conversation (cursor not held),
+      *  negative amounts, or a crossed rate (MTACHAT > MTVENTE) -
+      *  the same checks PGM016's 200-Verify-Record makes on the
+      *  overnight feed.
+           SET RECORD-VALIDE TO TRUE
+
+           IF CA-CURSOR-IS-CLOSED
+               MOVE 'NO CDEV LOOKED UP - PRESS ENTER FIRST' TO
+                    WS-MSG-TEXTE
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           MOVE NMTACHI TO WS-NMTACH-NUM
+           MOVE NMTVENI TO WS-NMTVEN-NUM
+           MOVE WS-NMTACH-RATE TO WS-MTACHAT
+           MOVE WS-NMTVEN-RATE TO WS-MTVENTE
+
+           IF RECORD-VALIDE AND WS-MTACHAT < ZERO
+               MOVE 'NEW BUY RATE IS NEGATIVE' TO WS-MSG-TEXTE
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND WS-MTVENTE < ZERO
+               MOVE 'NEW SELL RATE IS NEGATIVE' TO WS-MSG-TEXTE
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND WS-MTACHAT > WS-MTVENTE
+               MOVE 'CROSSED RATE - BUY GT SELL' TO WS-MSG-TEXTE
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+           .
+
+       500-Cursor-Open-Rtn.
+      **********************************************************
+      *  Open CSR-DEVISE WITH HOLD so it survives the pseudo-
+      *  conversational turn between ENTER and PF5.
+           EXEC SQL
+              OPEN CSR-DEVISE WITH HOLD
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       530-Cursor-Fetch-Rtn.
+      **********************************************************
+      *  Fetch the current row so the screen can show it and PF5
+      *  has the CDEV-exists check before posting a correction.
+           EXEC SQL
+              FETCH CSR-DEVISE
+               INTO :WS-OLD-MTACHAT, :WS-OLD-MTVENTE,
+                    :WS-OLD-DDMAJ, :WS-OLD-HDMAJ
+           END-EXEC
+           PERFORM D550-CHECKSQL
+
+           IF SQLCODE = +100
+               SET MAJ-KO TO TRUE
+           ELSE
+               SET MAJ-OK TO TRUE
+           END-IF
+           .
+
+       560-Insert-History-Rtn.
+      **********************************************************
+      *  Preserve the rate 530-Cursor-Fetch-Rtn read (carried in
+      *  the COMMAREA since the fetch itself ran a screen ago)
+      *  before the UPDATE overwrites it - same TBDEVISEH PGM016
+      *  writes to.
+           EXEC SQL
+              INSERT INTO TBDEVISEH
+                 (CDEV, MTACHAT, MTVENTE, DDMAJ, HDMAJ)
+              VALUES
+                 (:CA-CDEV, :CA-OLD-MTACHAT, :CA-OLD-MTVENTE,
+                  :CA-OLD-DDMAJ, :CA-OLD-HDMAJ)
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       570-Update-Table.
+      **********************************************************
+      *  Update mtachat/mtvente of the row CSR-DEVISE is still
+      *  positioned on from the ENTER turn. CURRENT DATE/CURRENT
+      *  TIME are captured once into host variables so both the
+      *  UPDATE and the CA-OLD-* refresh below use the exact
+      *  values that were committed - 800-Send-Map-Rtn paints the
+      *  confirmation screen from CA-OLD-*, so it needs the new
+      *  rate/timestamp, not the one just replaced.
+           EXEC SQL
+              SELECT CURRENT DATE, CURRENT TIME
+                INTO :WS-NEW-DDMAJ, :WS-NEW-HDMAJ
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           PERFORM D550-CHECKSQL
+
+           EXEC SQL
+              UPDATE TBDEVISE
+              SET MTACHAT=:WS-MTACHAT,
+                  MTVENTE=:WS-MTVENTE,
+                  DDMAJ=:WS-NEW-DDMAJ,
+                  HDMAJ=:WS-NEW-HDMAJ
+              WHERE CURRENT OF CSR-DEVISE
+           END-EXEC
+           PERFORM D550-CHECKSQL
+
+           MOVE WS-MTACHAT  TO CA-OLD-MTACHAT
+           MOVE WS-MTVENTE  TO CA-OLD-MTVENTE
+           MOVE WS-NEW-DDMAJ TO CA-OLD-DDMAJ
+           MOVE WS-NEW-HDMAJ TO CA-OLD-HDMAJ
+           .
+
+       590-Cursor-Close-Rtn.
+      **********************************************************
+      *  Close CSR-DEVISE - operator posted, abandoned (PF3), or
+      *  the lookup came back not-found.
+           EXEC SQL
+              CLOSE CSR-DEVISE
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       800-Send-Map-Rtn.
+      **********************************************************
+      *  Refresh the screen with the latest values/message.
+           MOVE CA-CDEV TO CDEVO
+           MOVE CA-OLD-MTACHAT TO WS-EDIT-RATE
+           MOVE WS-EDIT-RATE TO MTACHOO
+           MOVE CA-OLD-MTVENTE TO WS-EDIT-RATE
+           MOVE WS-EDIT-RATE TO MTVENOO
+           MOVE CA-OLD-DDMAJ TO DDMAJOO
+           MOVE CA-OLD-HDMAJ TO HDMAJOO
+           MOVE WS-MSG-TEXTE TO MSGO
+
+           EXEC CICS SEND MAP(WS-MAPNAME) MAPSET(WS-MAPSET)
+                DATAONLY
+           END-EXEC
+           .
+
+       900-Return-Rtn.
+      **********************************************************
+      *  Return control to CICS, staying pseudo-conversational so
+      *  the next key press re-drives DL16 with our COMMAREA.
+           EXEC CICS RETURN TRANSID(WS-TRANID)
+                COMMAREA(WS-COMMAREA)
+           END-EXEC
+           .
+
+       910-End-Session-Rtn.
+      **********************************************************
+      *  PF3 - end the conversation, no TRANSID means CICS does
+      *  not re-drive this transaction on the next input.
+           EXEC CICS SEND TEXT FROM(WS-MSG-TEXTE)
+                ERASE FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           .
+
+       D550-CHECKSQL.
+      **********************************************************
+      *  Check SQLCODE
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 CONTINUE
+              WHEN +100
+                 CONTINUE
+              WHEN OTHER
+                 PERFORM D520-DBERROR
+           END-EVALUATE
+           .
+
+       D520-DBERROR.
+      **********************************************************
+      *  DB2 Error Handling Routine - online equivalent of
+      *  PGM016's D520-DBERROR: fail visibly instead of leaving
+      *  the operator looking at a half-updated screen.
+           MOVE SQLCODE TO WS-SQLCODE-EDIT
+           MOVE WS-SQLCODE-EDIT TO WS-MSG-TEXTE
+           EXEC CICS SEND TEXT FROM(WS-MSG-TEXTE)
+                ERASE FREEKB
+           END-EXEC
+           EXEC CICS ABEND ABCODE('SQLE')
+           END-EXEC
+           .
