@@ -1,12 +1,99 @@
       *****************************************************************
-      * Program name:    PGM016                               
-      * Original author: DEFAY E.                                
+      * Program name:    PGM016
+      * Original author: DEFAY E.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  DEFAY E.      ENREG-FMREJET/ENREG-EXTRACT's field
+      *                         widths did not actually sum to the 80
+      *                         bytes their FD's RECORD CONTAINS and
+      *                         the matching JCL LRECL both declare -
+      *                         shrank FILEREJ's FILLER to X(29) and
+      *                         FILEEXT's FILLER to X(51) so both
+      *                         records are genuinely 80 bytes.
+      *                         WS-CPT-DEPUIS-CKPT also had no VALUE
+      *                         clause and nothing explicitly zeroed it
+      *                         at a fresh start, unlike the other
+      *                         checkpoint counters - added VALUE ZERO.
+      * 07/12/22  IBMUSER       Created for COBOL class
+      * 07/14/26  DEFAY E.      Added FILEREJ - unmatched/invalid
+      *                         FM-CDEV codes now go to a reject file
+      *                         with amounts + reason instead of the
+      *                         UPDATE silently affecting zero rows.
+      * 07/21/26  DEFAY E.      Added FILERPT control report - counts
+      *                         read/updated/rejected plus the prior
+      *                         vs new rate per CDEV, flagged when the
+      *                         swing exceeds WS-SEUIL-ECART. The old
+      *                         rate is now fetched with a SELECT
+      *                         ahead of the UPDATE (530-Select-Old-
+      *                         Rtn); that SELECT also absorbs the
+      *                         CDEV-not-found check that used to run
+      *                         off the UPDATE's own SQLCODE.
+      * 07/24/26  DEFAY E.      TBDEVISE is no longer overwritten blind
+      *                         - the row 530-Select-Old-Rtn just read
+      *                         is now inserted into TBDEVISEH (new
+      *                         560-Insert-History-Rtn) before the
+      *                         UPDATE replaces it, so old rates stay
+      *                         queryable for reconciliation.
+      * 07/28/26  DEFAY E.      Added 200-Verify-Record - the 2xx range
+      *                         this header has always reserved for
+      *                         verifications now actually has one.
+      *                         Blank/low-values CDEV, negative
+      *                         amounts, or a crossed rate (MTACHAT >
+      *                         MTVENTE) are rejected before 570 ever
+      *                         touches the database.
+      * 08/02/26  DEFAY E.      Added FILERST checkpoint/restart
+      *                         support - 420-Checkpoint-Rtn commits
+      *                         and drops a checkpoint record every
+      *                         WS-CHECKPOINT-FREQ records; 000-OFILES
+      *                         now reads the last checkpoint back in
+      *                         (410) and repositions FILEIN to it
+      *                         (010) so a rerun after an abend
+      *                         resumes instead of reprocessing from
+      *                         record one.
+      * 08/06/26  DEFAY E.      Restored the cursor open/fetch/close
+      *                         path (500/530/590) that 100-Main had
+      *                         commented out - CSR-DEVISE is now
+      *                         opened and fetched before 570 replaces
+      *                         the row, and the UPDATE is positioned
+      *                         WHERE CURRENT OF instead of a second
+      *                         WHERE CDEV=. 530-Select-Old-Rtn's
+      *                         singleton SELECT is gone; the FETCH
+      *                         does the same job (CDEV-exists check
+      *                         plus the prior value for FILERPT).
+      * 08/10/26  DEFAY E.      D520-DBERROR now sets RETURN-CODE
+      *                         before the STOP RUN so a DB2 abend
+      *                         fails the job step's condition code
+      *                         instead of returning a clean RC.
+      * 08/14/26  DEFAY E.      Added FILEEXT - 570 now writes one
+      *                         record per applied CDEV (new rate,
+      *                         DDMAJ/HDMAJ) to a downstream extract
+      *                         feed (322-Write-Extract-Rtn) so
+      *                         treasury/settlement can pick up today's
+      *                         rates without querying TBDEVISE.
+      * 08/08/26  DEFAY E.      FILERST now stamps every checkpoint
+      *                         with the run date and a complete/
+      *                         incomplete flag (410/420/999) - a
+      *                         leftover checkpoint from a cleanly
+      *                         finished run, or one left by a prior
+      *                         day, no longer makes 010-Reposition-
+      *                         Rtn skip records off an unrelated
+      *                         FILEIN. FILEREJ/FILERPT/FILEEXT are
+      *                         now opened EXTEND instead of OUTPUT on
+      *                         a genuine same-day restart (000-OFILES)
+      *                         so the rejects/report lines/extract
+      *                         rows already written before the abend
+      *                         survive. 570 now SELECTs CURRENT DATE/
+      *                         CURRENT TIME into host variables once
+      *                         and reuses them for both the UPDATE
+      *                         and 322's extract write, instead of a
+      *                         second ACCEPT FROM DATE/TIME reading
+      *                         an independent clock. Removed the
+      *                         WS-REJET-SW switch left over from an
+      *                         earlier refactor - it was set but
+      *                         never tested anywhere.
       *
-      * Maintenence Log                                              
-      * Date      Author        Maintenance Requirement               
-      * --------- ------------  --------------------------------------- 
-      * 07/12/22  IBMUSER       Created for COBOL class         
-      *                                                               
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM016.
@@ -18,9 +105,21 @@
       *****************************************************************
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       FILE-CONTROL.
            SELECT FILEIN ASSIGN TO FILEIN
            FILE STATUS IS FS-FILEIN.
+
+           SELECT FILEREJ ASSIGN TO FILEREJ
+           FILE STATUS IS FS-FILEREJ.
+
+           SELECT FILERPT ASSIGN TO FILERPT
+           FILE STATUS IS FS-FILERPT.
+
+           SELECT FILERST ASSIGN TO FILERST
+           FILE STATUS IS FS-FILERST.
+
+           SELECT FILEEXT ASSIGN TO FILEEXT
+           FILE STATUS IS FS-FILEEXT.
       *****************************************************************
        DATA DIVISION.
       *****************************************************************
@@ -33,17 +132,164 @@
            10 FM-MTVENTE     PIC S9(03)V9(03) USAGE COMP-3.
            10 FILLER         PIC X(65).
 
+      / REJECT/SUSPENSE OUTPUT - codes the UPDATE could not apply
+       FD  FILEREJ RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENREG-FMREJET.
+           10 REJ-CDEV       PIC X(03).
+           10 REJ-MTACHAT    PIC S9(03)V9(03) USAGE COMP-3.
+           10 REJ-MTVENTE    PIC S9(03)V9(03) USAGE COMP-3.
+           10 REJ-RAISON     PIC X(40).
+           10 FILLER         PIC X(29).
+
+      / DAILY CONTROL REPORT - one line per FM-CDEV processed
+       FD  FILERPT RECORDING MODE F
+           RECORD CONTAINS 132 CHARACTERS.
+       01  ENREG-RAPPORT     PIC X(132).
+
+      / CHECKPOINT/RESTART DATASET - one record per COMMIT taken;
+      / the last record read back in 410-Read-Checkpoint-Rtn wins.
+      / RST-RUN-DATE/RST-COMPLETE-SW let 410 tell a genuine same-day
+      / restart apart from a leftover checkpoint off a completed run
+      / or a prior day's file.
+       FD  FILERST RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENREG-CHECKPOINT.
+           10 RST-CPT-LUS      PIC 9(09).
+           10 RST-CPT-MAJ      PIC 9(09).
+           10 RST-CPT-REJ      PIC 9(09).
+           10 RST-RUN-DATE     PIC 9(08).
+           10 RST-COMPLETE-SW  PIC X(01).
+              88 RST-RUN-COMPLETE   VALUE 'O'.
+              88 RST-RUN-INCOMPLETE VALUE 'N'.
+           10 FILLER           PIC X(44).
+
+      / DOWNSTREAM EXTRACT FEED - one record per CDEV this run
+      / actually updated, for treasury/settlement to pick up.
+      / EXT-DDMAJ/EXT-HDMAJ carry the exact CURRENT DATE/CURRENT
+      / TIME host variables 570-Update-Table wrote to TBDEVISE.
+       FD  FILEEXT RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENREG-EXTRACT.
+           10 EXT-CDEV       PIC X(03).
+           10 EXT-MTACHAT    PIC S9(03)V9(03) USAGE COMP-3.
+           10 EXT-MTVENTE    PIC S9(03)V9(03) USAGE COMP-3.
+           10 EXT-DDMAJ      PIC X(10).
+           10 EXT-HDMAJ      PIC X(08).
+           10 FILLER         PIC X(51).
+
       *****************************************************************
        WORKING-STORAGE SECTION.
       / FILES STATUS
        01 FS-FILEIN PIC X(2).
            88 END-FILEIN VALUE '10'.
-       
+
+       01 FS-FILEREJ PIC X(2).
+
+       01 FS-FILERPT PIC X(2).
+
+       01 FS-FILERST PIC X(2).
+           88 END-FILERST VALUE '10'.
+
+       01 FS-FILEEXT PIC X(2).
+
+      / NEW-RATE TIMESTAMP HOST VARIABLES - SELECTed once from DB2 in
+      / 570-Update-Table and reused for both the UPDATE and the
+      / extract write, so the feed never carries a second, possibly
+      / skewed, clock reading.
+       01 FILLER.
+           10 WS-NEW-DDMAJ   PIC X(10).
+           10 WS-NEW-HDMAJ   PIC X(08).
+
        01 FILLER.
            10 WS-CDEV        PIC X(03).
-           10 WS-MTACHAT     PIC S9(03)V9(03) USAGE COMP-3. 
+           10 WS-MTACHAT     PIC S9(03)V9(03) USAGE COMP-3.
            10 WS-MTVENTE     PIC S9(03)V9(03) USAGE COMP-3.
 
+      / REJECT HANDLING
+       01 FILLER.
+           10 WS-REJ-RAISON  PIC X(40).
+
+      / UPDATE OUTCOME SWITCH - set by 530-Select-Old-Rtn, read by
+      / 570-Update-Table to decide reject vs. update
+       01 FILLER.
+           10 WS-MAJ-SW      PIC X(01).
+              88 MAJ-OK      VALUE 'O'.
+              88 MAJ-KO      VALUE 'N'.
+
+      / RECORD VALIDATION SWITCH - set by 200-Verify-Record
+       01 FILLER.
+           10 WS-VALID-SW     PIC X(01).
+              88 RECORD-VALIDE   VALUE 'O'.
+              88 RECORD-INVALIDE VALUE 'N'.
+
+      / CHECKPOINT/RESTART WORK AREAS
+       01 FILLER.
+           10 WS-CHECKPOINT-FREQ  PIC 9(09) USAGE COMP VALUE 1000.
+           10 WS-CPT-DEPUIS-CKPT  PIC 9(09) USAGE COMP VALUE ZERO.
+           10 WS-CPT-CHECKPOINT   PIC 9(09) USAGE COMP.
+           10 WS-CPT-A-SAUTER     PIC 9(09) USAGE COMP.
+           10 WS-TODAY            PIC 9(08).
+
+      / LAST CHECKPOINT'S OWN DATE/COMPLETE-STATUS, READ BACK BY 410 -
+      / A CHECKPOINT ONLY MEANS "RESUME THIS RUN" WHEN IT WAS LEFT
+      / INCOMPLETE AGAINST TODAY'S DATE. ANYTHING ELSE (A CLEANLY
+      / COMPLETED RUN, OR A CHECKPOINT FROM SOME OTHER DAY) IS A
+      / FRESH START.
+       01 FILLER.
+           10 WS-CKPT-RUN-DATE    PIC 9(08).
+           10 WS-CKPT-COMPLETE-SW PIC X(01).
+              88 CKPT-WAS-COMPLETE    VALUE 'O'.
+              88 CKPT-WAS-INCOMPLETE  VALUE 'N'.
+           10 WS-RESTART-SW       PIC X(01).
+              88 RESTART-OUI        VALUE 'O'.
+              88 RESTART-NON        VALUE 'N'.
+
+      / CONTROL-REPORT COUNTERS AND VARIANCE WORK AREAS
+       01 FILLER.
+           10 WS-CPT-LUS     PIC 9(07) USAGE COMP.
+           10 WS-CPT-MAJ     PIC 9(07) USAGE COMP.
+           10 WS-CPT-REJ     PIC 9(07) USAGE COMP.
+           10 WS-OLD-MTACHAT PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-MTVENTE PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-DDMAJ   PIC X(10).
+           10 WS-OLD-HDMAJ   PIC X(08).
+           10 WS-ECART-ACHAT PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-ECART-VENTE PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-SEUIL-ECART PIC S9(03)V9(03) VALUE +000.050.
+
+      / CONTROL-REPORT PRINT LINES
+       01 WS-LIGNE-ENTETE1   PIC X(132) VALUE
+           'PGM016 - DAILY EXCHANGE RATE CONTROL REPORT'.
+       01 WS-LIGNE-ENTETE2   PIC X(132) VALUE
+           'CDEV  OLD-ACHAT  NEW-ACHAT  ECART-A  OLD-VENTE  NEW-VENTE
+      -    '  ECART-V  ALERT'.
+       01 WS-LIGNE-DETAIL.
+           10 WS-LD-CDEV        PIC X(03).
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-OLD-ACHAT   PIC -999.999.
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-NEW-ACHAT   PIC -999.999.
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-ECART-ACHAT PIC -999.999.
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-OLD-VENTE   PIC -999.999.
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-NEW-VENTE   PIC -999.999.
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-ECART-VENTE PIC -999.999.
+           10 FILLER            PIC X(02) VALUE SPACES.
+           10 WS-LD-ALERTE      PIC X(07).
+       01 WS-LIGNE-TOTAL.
+           10 FILLER      PIC X(18) VALUE 'RECORDS READ    : '.
+           10 WS-LT-LUS   PIC ZZZ,ZZ9.
+           10 FILLER      PIC X(04) VALUE SPACES.
+           10 FILLER      PIC X(18) VALUE 'RECORDS UPDATED : '.
+           10 WS-LT-MAJ   PIC ZZZ,ZZ9.
+           10 FILLER      PIC X(04) VALUE SPACES.
+           10 FILLER      PIC X(18) VALUE 'RECORDS REJECTED: '.
+           10 WS-LT-REJ   PIC ZZZ,ZZ9.
+
       / IMPORT SQLCA
            EXEC SQL INCLUDE SQLCA 
            END-EXEC.
@@ -52,6 +298,20 @@
            EXEC SQL INCLUDE DBCTBD
            END-EXEC.
 
+      / DECLARATIONS DCLGEN(PGM016) - RATE HISTORY
+           EXEC SQL INCLUDE DBCTBDH
+           END-EXEC.
+
+      / CURSOR - positioned on the FILEIN code currently being
+      / processed, FOR UPDATE so 570 can replace it WHERE CURRENT OF
+           EXEC SQL
+              DECLARE CSR-DEVISE CURSOR FOR
+              SELECT MTACHAT, MTVENTE, DDMAJ, HDMAJ
+                FROM TBDEVISE
+               WHERE CDEV = :WS-CDEV
+                 FOR UPDATE OF MTACHAT, MTVENTE, DDMAJ, HDMAJ
+           END-EXEC.
+
       /
       *****************************************************************
       *  Program : Setup, run main routine and exit.
@@ -59,8 +319,11 @@
       *    Main purpose
       *    - 0xx : Input/Output section
       *    - 1xx : Main element
-      *    - 2xx : Verifications   
+      *    - 2xx : Verifications
+      *    - 3xx : Reject/Extract output handling
+      *    - 4xx : Restart/checkpoint handling
       *    - 5xx : SQL Handling
+      *    - 8xx : Control report
       *    - 9xx : Close files
       *
       *    Input/Output managment
@@ -68,6 +331,7 @@
       *    - x2x : Perform a WRITE
       *    - x3x : Perform a FETCH
       *    - x5x : Perform Comparisons
+      *    - x6x : Perform an INSERT
       *    - x7x : Perform a UPDATE
       *    - x9x : Perform a CLOSE
       *
@@ -83,7 +347,42 @@
            GOBACK.
 
        000-OFILES.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM 410-Read-Checkpoint-Rtn
            OPEN INPUT FILEIN
+           PERFORM 010-Reposition-Rtn
+           IF RESTART-OUI
+               OPEN EXTEND FILEREJ
+               OPEN EXTEND FILERPT
+               OPEN EXTEND FILEEXT
+           ELSE
+               OPEN OUTPUT FILEREJ
+               OPEN OUTPUT FILERPT
+               OPEN OUTPUT FILEEXT
+               PERFORM 810-Print-Header-Rtn
+           END-IF
+           OPEN OUTPUT FILERST
+           .
+
+       010-Reposition-Rtn.
+      **********************************************************
+      *  410-Read-Checkpoint-Rtn has already zeroed WS-CPT-CHECKPOINT
+      *  unless this is a genuine same-day restart, so this only
+      *  skips records when RESTART-OUI - a fresh run or a leftover
+      *  checkpoint from a completed/prior-day run skips nothing.
+           MOVE WS-CPT-CHECKPOINT TO WS-CPT-A-SAUTER
+           PERFORM UNTIL (WS-CPT-A-SAUTER = ZERO) OR (END-FILEIN)
+               PERFORM 015-Skip-Record-Rtn
+           END-PERFORM
+           .
+
+       015-Skip-Record-Rtn.
+      **********************************************************
+      *  Read and discard one FILEIN record while repositioning.
+           READ FILEIN
+           IF NOT END-FILEIN
+               SUBTRACT 1 FROM WS-CPT-A-SAUTER
+           END-IF
            .
 
        100-Main.
@@ -93,46 +392,301 @@
       *  Then update value
            PERFORM 210-Read-File
            PERFORM UNTIL (END-FILEIN)
-      *        PERFORM 500-Cursor-Open-Rtn
-               PERFORM 570-Update-Table
-      *        PERFORM 590-Cursor-Close-Rtn
+               PERFORM 200-Verify-Record
+               IF RECORD-VALIDE
+                   MOVE FM-CDEV TO WS-CDEV
+                   PERFORM 500-Cursor-Open-Rtn
+                   PERFORM 530-Cursor-Fetch-Rtn
+                   IF MAJ-OK
+                       PERFORM 570-Update-Table
+                   ELSE
+                       PERFORM 320-Write-Reject-Rtn
+                       ADD 1 TO WS-CPT-REJ
+                   END-IF
+                   PERFORM 590-Cursor-Close-Rtn
+               ELSE
+                   PERFORM 320-Write-Reject-Rtn
+                   ADD 1 TO WS-CPT-REJ
+               END-IF
+               PERFORM 420-Checkpoint-Rtn
                PERFORM 210-Read-File
            END-PERFORM
            .
 
+       200-Verify-Record.
+      **********************************************************
+      *  Reject a record before it ever reaches the UPDATE: blank
+      *  CDEV, negative amounts, or a crossed rate.
+           SET RECORD-VALIDE TO TRUE
+
+           IF FM-CDEV = SPACES OR FM-CDEV = LOW-VALUES
+               MOVE 'CDEV IS SPACES OR LOW-VALUES' TO WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-MTACHAT < ZERO
+               MOVE 'MTACHAT IS NEGATIVE' TO WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-MTVENTE < ZERO
+               MOVE 'MTVENTE IS NEGATIVE' TO WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-MTACHAT > FM-MTVENTE
+               MOVE 'CROSSED RATE - MTACHAT GT MTVENTE' TO
+                    WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+           .
+
        210-Read-File.
       **********************************************************
       *  This routine should read file line by line
            READ FILEIN
+           IF NOT END-FILEIN
+               ADD 1 TO WS-CPT-LUS
+           END-IF
+           .
+
+       500-Cursor-Open-Rtn.
+      **********************************************************
+      *  Open CSR-DEVISE positioned on the FILEIN code currently
+      *  being processed (WS-CDEV).
+           EXEC SQL
+              OPEN CSR-DEVISE
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       530-Cursor-Fetch-Rtn.
+      **********************************************************
+      *  Fetch the current row before it is overwritten - feeds
+      *  the variance report and doubles as the CDEV-exists check.
+           EXEC SQL
+              FETCH CSR-DEVISE
+               INTO :WS-OLD-MTACHAT, :WS-OLD-MTVENTE,
+                    :WS-OLD-DDMAJ, :WS-OLD-HDMAJ
+           END-EXEC
+           PERFORM D550-CHECKSQL
+
+           IF SQLCODE = +100
+               MOVE 'CDEV NOT FOUND IN TBDEVISE' TO WS-REJ-RAISON
+               SET MAJ-KO    TO TRUE
+           ELSE
+               SET MAJ-OK TO TRUE
+           END-IF
            .
-      
+
        570-Update-Table.
       **********************************************************
-      *  This routine should update mtachat, mtvente of cursor
+      *  Update mtachat/mtvente of the row CSR-DEVISE is
+      *  positioned on.
            DISPLAY FM-CDEV    ' - '
                    FM-MTACHAT ' - '
-                   FM-MTVENTE  
+                   FM-MTVENTE
       * DON'T FORGET TO MOVE FILE VALUES TO WS VALUES
            MOVE FM-MTACHAT TO WS-MTACHAT
            MOVE FM-MTVENTE TO WS-MTVENTE
-           MOVE FM-CDEV    TO WS-CDEV
+
+           PERFORM 560-Insert-History-Rtn
+           EXEC SQL
+              SELECT CURRENT DATE, CURRENT TIME
+                INTO :WS-NEW-DDMAJ, :WS-NEW-HDMAJ
+                FROM SYSIBM.SYSDUMMY1
+           END-EXEC
+           PERFORM D550-CHECKSQL
 
            EXEC SQL
-              UPDATE TBDEVISE 
-              SET CDEV=:WS-CDEV,
-                  MTACHAT=:WS-MTACHAT,
+              UPDATE TBDEVISE
+              SET MTACHAT=:WS-MTACHAT,
                   MTVENTE=:WS-MTVENTE,
-                  DDMAJ=CURRENT DATE,
-                  HDMAJ=CURRENT TIME
-              WHERE CDEV=:WS-CDEV
+                  DDMAJ=:WS-NEW-DDMAJ,
+                  HDMAJ=:WS-NEW-HDMAJ
+              WHERE CURRENT OF CSR-DEVISE
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           ADD 1 TO WS-CPT-MAJ
+           PERFORM 820-Print-Detail-Rtn
+           PERFORM 322-Write-Extract-Rtn
+           .
+
+       322-Write-Extract-Rtn.
+      **********************************************************
+      *  One record per CDEV this run actually applied, for the
+      *  treasury/settlement feed - EXT-DDMAJ/EXT-HDMAJ carry the
+      *  same :WS-NEW-DDMAJ/:WS-NEW-HDMAJ values 570 just wrote to
+      *  TBDEVISE, not a second, independently read clock.
+           MOVE WS-CDEV    TO EXT-CDEV
+           MOVE WS-MTACHAT TO EXT-MTACHAT
+           MOVE WS-MTVENTE TO EXT-MTVENTE
+           MOVE WS-NEW-DDMAJ TO EXT-DDMAJ
+           MOVE WS-NEW-HDMAJ TO EXT-HDMAJ
+           WRITE ENREG-EXTRACT
+           .
+
+       590-Cursor-Close-Rtn.
+      **********************************************************
+      *  Close CSR-DEVISE once this FILEIN code has been handled.
+           EXEC SQL
+              CLOSE CSR-DEVISE
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       560-Insert-History-Rtn.
+      **********************************************************
+      *  Preserve the rate 530-Cursor-Fetch-Rtn just read, keyed by
+      *  its own DDMAJ/HDMAJ, before the UPDATE overwrites it.
+           EXEC SQL
+              INSERT INTO TBDEVISEH
+                 (CDEV, MTACHAT, MTVENTE, DDMAJ, HDMAJ)
+              VALUES
+                 (:WS-CDEV, :WS-OLD-MTACHAT, :WS-OLD-MTVENTE,
+                  :WS-OLD-DDMAJ, :WS-OLD-HDMAJ)
            END-EXEC
            PERFORM D550-CHECKSQL
            .
 
+       320-Write-Reject-Rtn.
+      **********************************************************
+      *  Write the current FILEIN record to FILEREJ so ops can
+      *  chase codes/amounts that never made it into TBDEVISE.
+           MOVE FM-CDEV       TO REJ-CDEV
+           MOVE FM-MTACHAT    TO REJ-MTACHAT
+           MOVE FM-MTVENTE    TO REJ-MTVENTE
+           MOVE WS-REJ-RAISON TO REJ-RAISON
+           WRITE ENREG-FMREJET
+           .
+
+       410-Read-Checkpoint-Rtn.
+      **********************************************************
+      *  If FILERST holds a checkpoint left by a prior run that
+      *  aborted before reaching TODAY, pick up where it left off.
+      *  Anything else - no checkpoint, a checkpoint from a run
+      *  that completed cleanly, or one stamped with a date other
+      *  than today's - means this is a fresh run and nothing
+      *  should be skipped.
+           MOVE ZERO TO WS-CPT-CHECKPOINT
+           MOVE ZERO TO WS-CPT-LUS
+           MOVE ZERO TO WS-CPT-MAJ
+           MOVE ZERO TO WS-CPT-REJ
+           MOVE ZERO TO WS-CKPT-RUN-DATE
+           SET CKPT-WAS-COMPLETE TO TRUE
+           SET RESTART-NON TO TRUE
+           OPEN INPUT FILERST
+           IF FS-FILERST = '00'
+               PERFORM UNTIL END-FILERST
+                   PERFORM 415-Read-One-Checkpoint-Rtn
+               END-PERFORM
+               CLOSE FILERST
+           END-IF
+
+           IF (WS-CKPT-RUN-DATE = WS-TODAY) AND (CKPT-WAS-INCOMPLETE)
+               SET RESTART-OUI TO TRUE
+           ELSE
+               MOVE ZERO TO WS-CPT-CHECKPOINT
+               MOVE ZERO TO WS-CPT-LUS
+               MOVE ZERO TO WS-CPT-MAJ
+               MOVE ZERO TO WS-CPT-REJ
+           END-IF
+           .
+
+       415-Read-One-Checkpoint-Rtn.
+      **********************************************************
+      *  Read one checkpoint record; the last one in the file is
+      *  the most recent and is what 410 judges restart-or-not on.
+           READ FILERST
+           IF NOT END-FILERST
+               MOVE RST-CPT-LUS      TO WS-CPT-CHECKPOINT
+               MOVE RST-CPT-LUS      TO WS-CPT-LUS
+               MOVE RST-CPT-MAJ      TO WS-CPT-MAJ
+               MOVE RST-CPT-REJ      TO WS-CPT-REJ
+               MOVE RST-RUN-DATE     TO WS-CKPT-RUN-DATE
+               MOVE RST-COMPLETE-SW  TO WS-CKPT-COMPLETE-SW
+           END-IF
+           .
+
+       420-Checkpoint-Rtn.
+      **********************************************************
+      *  Commit and drop a fresh checkpoint record every
+      *  WS-CHECKPOINT-FREQ records so a restart after an abend
+      *  can resume mid-file instead of reprocessing from record
+      *  one.
+           ADD 1 TO WS-CPT-DEPUIS-CKPT
+           IF WS-CPT-DEPUIS-CKPT >= WS-CHECKPOINT-FREQ
+               EXEC SQL COMMIT END-EXEC
+               PERFORM D550-CHECKSQL
+               MOVE WS-CPT-LUS TO RST-CPT-LUS
+               MOVE WS-CPT-MAJ TO RST-CPT-MAJ
+               MOVE WS-CPT-REJ TO RST-CPT-REJ
+               MOVE WS-TODAY   TO RST-RUN-DATE
+               SET RST-RUN-INCOMPLETE TO TRUE
+               WRITE ENREG-CHECKPOINT
+               MOVE ZERO TO WS-CPT-DEPUIS-CKPT
+           END-IF
+           .
+
+       810-Print-Header-Rtn.
+      **********************************************************
+      *  Column headers for the daily control report.
+           WRITE ENREG-RAPPORT FROM WS-LIGNE-ENTETE1
+           WRITE ENREG-RAPPORT FROM WS-LIGNE-ENTETE2
+           .
+
+       820-Print-Detail-Rtn.
+      **********************************************************
+      *  One variance line per CDEV actually applied, flagged
+      *  when the swing exceeds WS-SEUIL-ECART.
+           COMPUTE WS-ECART-ACHAT = WS-MTACHAT - WS-OLD-MTACHAT
+           COMPUTE WS-ECART-VENTE = WS-MTVENTE - WS-OLD-MTVENTE
+
+           MOVE WS-CDEV         TO WS-LD-CDEV
+           MOVE WS-OLD-MTACHAT  TO WS-LD-OLD-ACHAT
+           MOVE WS-MTACHAT      TO WS-LD-NEW-ACHAT
+           MOVE WS-ECART-ACHAT  TO WS-LD-ECART-ACHAT
+           MOVE WS-OLD-MTVENTE  TO WS-LD-OLD-VENTE
+           MOVE WS-MTVENTE      TO WS-LD-NEW-VENTE
+           MOVE WS-ECART-VENTE  TO WS-LD-ECART-VENTE
+           MOVE SPACES          TO WS-LD-ALERTE
+
+           IF WS-ECART-ACHAT > WS-SEUIL-ECART
+           OR WS-ECART-ACHAT < (0 - WS-SEUIL-ECART)
+           OR WS-ECART-VENTE > WS-SEUIL-ECART
+           OR WS-ECART-VENTE < (0 - WS-SEUIL-ECART)
+               MOVE '*ALERT*' TO WS-LD-ALERTE
+           END-IF
+
+           WRITE ENREG-RAPPORT FROM WS-LIGNE-DETAIL
+           .
+
+       890-Print-Summary-Rtn.
+      **********************************************************
+      *  End-of-run counts for the FX desk.
+           MOVE WS-CPT-LUS TO WS-LT-LUS
+           MOVE WS-CPT-MAJ TO WS-LT-MAJ
+           MOVE WS-CPT-REJ TO WS-LT-REJ
+           WRITE ENREG-RAPPORT FROM WS-LIGNE-TOTAL
+           .
+
        999-CFILES.
       **********************************************************
       *  This routine should close file(s)
+           EXEC SQL COMMIT END-EXEC
+           PERFORM D550-CHECKSQL
+           MOVE WS-CPT-LUS TO RST-CPT-LUS
+           MOVE WS-CPT-MAJ TO RST-CPT-MAJ
+           MOVE WS-CPT-REJ TO RST-CPT-REJ
+           MOVE WS-TODAY   TO RST-RUN-DATE
+           SET RST-RUN-COMPLETE TO TRUE
+           WRITE ENREG-CHECKPOINT
+           PERFORM 890-Print-Summary-Rtn
            CLOSE FILEIN
+           CLOSE FILEREJ
+           CLOSE FILERPT
+           CLOSE FILERST
+           CLOSE FILEEXT
            .
 
        D550-CHECKSQL.
@@ -159,5 +713,6 @@
            DISPLAY '*'
            DISPLAY '* SQLCODE: ' SQLCODE
            DISPLAY '*************************************************'
+           MOVE 0016 TO RETURN-CODE
            STOP RUN
            .
\ No newline at end of file
