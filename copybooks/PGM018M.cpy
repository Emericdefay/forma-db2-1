@@ -0,0 +1,65 @@
+      *****************************************************************
+      * SYMBOLIC MAP FOR MAPSET PGM018M, MAP PGM018A
+      * (AS GENERATED BY THE BMS ASSEMBLY OF CICS/PGM018M.BMS)
+      *****************************************************************
+       01  PGM018AI.
+           02  FILLER            PIC X(12).
+           02  CDEVL             COMP PIC S9(4).
+           02  CDEVF             PIC X.
+           02  FILLER REDEFINES CDEVF.
+               03  CDEVA         PIC X.
+           02  CDEVI             PIC X(3).
+           02  MTACHOL           COMP PIC S9(4).
+           02  MTACHOF           PIC X.
+           02  FILLER REDEFINES MTACHOF.
+               03  MTACHOA       PIC X.
+           02  MTACHOI           PIC X(10).
+           02  MTVENOL           COMP PIC S9(4).
+           02  MTVENOF           PIC X.
+           02  FILLER REDEFINES MTVENOF.
+               03  MTVENOA       PIC X.
+           02  MTVENOI           PIC X(10).
+           02  DDMAJOL           COMP PIC S9(4).
+           02  DDMAJOF           PIC X.
+           02  FILLER REDEFINES DDMAJOF.
+               03  DDMAJOA       PIC X.
+           02  DDMAJOI           PIC X(10).
+           02  HDMAJOL           COMP PIC S9(4).
+           02  HDMAJOF           PIC X.
+           02  FILLER REDEFINES HDMAJOF.
+               03  HDMAJOA       PIC X.
+           02  HDMAJOI           PIC X(8).
+           02  NMTACHL           COMP PIC S9(4).
+           02  NMTACHF           PIC X.
+           02  FILLER REDEFINES NMTACHF.
+               03  NMTACHA       PIC X.
+           02  NMTACHI           PIC 9(07).
+           02  NMTVENL           COMP PIC S9(4).
+           02  NMTVENF           PIC X.
+           02  FILLER REDEFINES NMTVENF.
+               03  NMTVENA       PIC X.
+           02  NMTVENI           PIC 9(07).
+           02  MSGL              COMP PIC S9(4).
+           02  MSGF              PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA          PIC X.
+           02  MSGI              PIC X(79).
+      *
+       01  PGM018AO REDEFINES PGM018AI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  CDEVO             PIC X(3).
+           02  FILLER            PIC X(3).
+           02  MTACHOO           PIC X(10).
+           02  FILLER            PIC X(3).
+           02  MTVENOO           PIC X(10).
+           02  FILLER            PIC X(3).
+           02  DDMAJOO           PIC X(10).
+           02  FILLER            PIC X(3).
+           02  HDMAJOO           PIC X(8).
+           02  FILLER            PIC X(3).
+           02  NMTACHO           PIC X(07).
+           02  FILLER            PIC X(3).
+           02  NMTVENO           PIC X(07).
+           02  FILLER            PIC X(3).
+           02  MSGO              PIC X(79).
