@@ -0,0 +1,26 @@
+      *****************************************************************
+      * DCLGEN TABLE(TBDEVISEX)
+      * Direct cross-currency pairs (e.g. GBP/JPY) - keyed on the pair
+      * itself rather than a single CDEV against an implicit base.
+      *****************************************************************
+           EXEC SQL DECLARE TBDEVISEX TABLE
+           ( CDEV1                          CHAR(3) NOT NULL,
+             CDEV2                          CHAR(3) NOT NULL,
+             MTACHAT                        DECIMAL(6, 3) NOT NULL,
+             MTVENTE                        DECIMAL(6, 3) NOT NULL,
+             DDMAJ                          DATE NOT NULL,
+             HDMAJ                          TIME NOT NULL
+           ) END-EXEC.
+       01  DCLTBDEVISEX.
+      *    CDEV1 - base leg of the pair
+           10 CDEV1-X              PIC X(3).
+      *    CDEV2 - quote leg of the pair
+           10 CDEV2-X              PIC X(3).
+      *    MTACHAT
+           10 MTACHAT-X            PIC S9(3)V9(3) USAGE COMP-3.
+      *    MTVENTE
+           10 MTVENTE-X            PIC S9(3)V9(3) USAGE COMP-3.
+      *    DDMAJ
+           10 DDMAJ-X              PIC X(10).
+      *    HDMAJ
+           10 HDMAJ-X              PIC X(8).
