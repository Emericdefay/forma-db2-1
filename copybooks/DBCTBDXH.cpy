@@ -0,0 +1,29 @@
+      *****************************************************************
+      * DCLGEN TABLE(TBDEVISEXH)
+      * Cross-rate history - one row per prior TBDEVISEX value, keyed
+      * on CDEV1 + CDEV2 + DDMAJ + HDMAJ (the timestamp that archived
+      * pair rate itself became effective, same effective-from
+      * semantics as TBDEVISEH - see DBCTBDH.cpy).
+      * Populated by PGM017 just ahead of each TBDEVISEX UPDATE.
+      *****************************************************************
+           EXEC SQL DECLARE TBDEVISEXH TABLE
+           ( CDEV1                          CHAR(3) NOT NULL,
+             CDEV2                          CHAR(3) NOT NULL,
+             MTACHAT                        DECIMAL(6, 3) NOT NULL,
+             MTVENTE                        DECIMAL(6, 3) NOT NULL,
+             DDMAJ                          DATE NOT NULL,
+             HDMAJ                          TIME NOT NULL
+           ) END-EXEC.
+       01  DCLTBDEVISEXH.
+      *    CDEV1
+           10 CDEV1-XH             PIC X(3).
+      *    CDEV2
+           10 CDEV2-XH             PIC X(3).
+      *    MTACHAT
+           10 MTACHAT-XH           PIC S9(3)V9(3) USAGE COMP-3.
+      *    MTVENTE
+           10 MTVENTE-XH           PIC S9(3)V9(3) USAGE COMP-3.
+      *    DDMAJ
+           10 DDMAJ-XH             PIC X(10).
+      *    HDMAJ
+           10 HDMAJ-XH             PIC X(8).
