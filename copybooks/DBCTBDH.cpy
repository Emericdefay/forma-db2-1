@@ -0,0 +1,28 @@
+      *****************************************************************
+      * DCLGEN TABLE(TBDEVISEH)
+      * Rate history - one row per prior TBDEVISE value, keyed on
+      * CDEV + DDMAJ + HDMAJ (the timestamp that archived rate
+      * itself became effective, i.e. TBDEVISE's own DDMAJ/HDMAJ as
+      * fetched just before it was overwritten - not the timestamp
+      * it was superseded, which is CURRENT DATE/CURRENT TIME on the
+      * UPDATE that follows the INSERT).
+      * Populated by PGM016 just ahead of each TBDEVISE UPDATE.
+      *****************************************************************
+           EXEC SQL DECLARE TBDEVISEH TABLE
+           ( CDEV                           CHAR(3) NOT NULL,
+             MTACHAT                        DECIMAL(6, 3) NOT NULL,
+             MTVENTE                        DECIMAL(6, 3) NOT NULL,
+             DDMAJ                          DATE NOT NULL,
+             HDMAJ                          TIME NOT NULL
+           ) END-EXEC.
+       01  DCLTBDEVISEH.
+      *    CDEV
+           10 CDEV-H               PIC X(3).
+      *    MTACHAT
+           10 MTACHAT-H            PIC S9(3)V9(3) USAGE COMP-3.
+      *    MTVENTE
+           10 MTVENTE-H            PIC S9(3)V9(3) USAGE COMP-3.
+      *    DDMAJ
+           10 DDMAJ-H              PIC X(10).
+      *    HDMAJ
+           10 HDMAJ-H              PIC X(8).
