@@ -0,0 +1,23 @@
+      *****************************************************************
+      * DCLGEN TABLE(TBDEVISE)
+      * Rate-of-the-day table, one row per currency code (CDEV).
+      * Generated by DCLGEN, hand-formatted to shop standard.
+      *****************************************************************
+           EXEC SQL DECLARE TBDEVISE TABLE
+           ( CDEV                           CHAR(3) NOT NULL,
+             MTACHAT                        DECIMAL(6, 3) NOT NULL,
+             MTVENTE                        DECIMAL(6, 3) NOT NULL,
+             DDMAJ                          DATE NOT NULL,
+             HDMAJ                          TIME NOT NULL
+           ) END-EXEC.
+       01  DCLTBDEVISE.
+      *    CDEV
+           10 CDEV                 PIC X(3).
+      *    MTACHAT
+           10 MTACHAT              PIC S9(3)V9(3) USAGE COMP-3.
+      *    MTVENTE
+           10 MTVENTE              PIC S9(3)V9(3) USAGE COMP-3.
+      *    DDMAJ
+           10 DDMAJ                PIC X(10).
+      *    HDMAJ
+           10 HDMAJ                PIC X(8).
