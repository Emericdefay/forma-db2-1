@@ -0,0 +1,60 @@
+***********************************************************************
+* BMS MAPSET:  PGM018M
+* PURPOSE   :  INTRADAY RATE INQUIRY/MAINTENANCE SCREEN FOR PGM018.
+*              LOOKS UP A CDEV IN TBDEVISE, SHOWS ITS CURRENT
+*              MTACHAT/MTVENTE/DDMAJ/HDMAJ, AND ACCEPTS A CORRECTED
+*              RATE THROUGH THE SAME VALIDATION/HISTORY PATH PGM016
+*              USES FOR THE OVERNIGHT LOAD.
+*
+* MAINTENANCE LOG
+* DATE      AUTHOR        MAINTENANCE REQUIREMENT
+* --------- ------------  ----------------------------------------
+* 08/12/26  DEFAY E.      Written for PGM018.
+***********************************************************************
+PGM018M  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=FREEKB,                                           X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+PGM018A  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=20,ATTRB=(ASKIP,BRT),              X
+               INITIAL='PGM018 - RATE MAINTENANCE'
+*
+         DFHMDF POS=(03,01),LENGTH=15,ATTRB=ASKIP,                    X
+               INITIAL='CURRENCY CODE :'
+CDEV     DFHMDF POS=(03,17),LENGTH=3,ATTRB=(UNPROT,IC),               X
+               JUSTIFY=LEFT
+*
+         DFHMDF POS=(05,01),LENGTH=15,ATTRB=ASKIP,                    X
+               INITIAL='CURRENT BUY   :'
+MTACHO   DFHMDF POS=(05,17),LENGTH=10,ATTRB=(ASKIP,NUM)
+         DFHMDF POS=(06,01),LENGTH=15,ATTRB=ASKIP,                    X
+               INITIAL='CURRENT SELL  :'
+MTVENO   DFHMDF POS=(06,17),LENGTH=10,ATTRB=(ASKIP,NUM)
+         DFHMDF POS=(07,01),LENGTH=15,ATTRB=ASKIP,                    X
+               INITIAL='LAST UPDATE   :'
+DDMAJO   DFHMDF POS=(07,17),LENGTH=10,ATTRB=ASKIP
+HDMAJO   DFHMDF POS=(07,29),LENGTH=8,ATTRB=ASKIP
+*
+         DFHMDF POS=(09,01),LENGTH=15,ATTRB=ASKIP,                    X
+               INITIAL='NEW BUY       :'
+NMTACH   DFHMDF POS=(09,17),LENGTH=7,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(10,01),LENGTH=15,ATTRB=ASKIP,                    X
+               INITIAL='NEW SELL      :'
+NMTVEN   DFHMDF POS=(10,17),LENGTH=7,ATTRB=(UNPROT,NUM)
+*
+MSG      DFHMDF POS=(22,01),LENGTH=79,ATTRB=(ASKIP,BRT)
+*
+         DFHMDF POS=(11,01),LENGTH=43,ATTRB=ASKIP,                    X
+               INITIAL='(KEY RATE AS 7 DIGITS, E.G. 0012345=12.345)'
+*
+         DFHMDF POS=(24,01),LENGTH=79,ATTRB=ASKIP,                    X
+               INITIAL='PF3=EXIT  ENTER=LOOKUP  PF5=POST UPDATE'
+*
+         DFHMSD TYPE=FINAL
+         END
