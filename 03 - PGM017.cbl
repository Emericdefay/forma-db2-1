@@ -0,0 +1,374 @@
+      *****************************************************************
+      * Program name:    PGM017
+      * Original author: DEFAY E.
+      *
+      * Maintenence Log
+      * Date      Author        Maintenance Requirement
+      * --------- ------------  ---------------------------------------
+      * 08/08/26  DEFAY E.      999-CFILES never issued a COMMIT, so
+      *                         every TBDEVISEX update and TBDEVISEXH
+      *                         insert this run made was left in an
+      *                         open unit of work at GOBACK - added
+      *                         EXEC SQL COMMIT ahead of the CLOSEs,
+      *                         same as PGM016's 999-CFILES.
+      * 08/08/26  DEFAY E.      ENREG-FMDEVISEX/ENREG-FMREJETX's field
+      *                         widths did not sum to the 80 bytes
+      *                         their FD's RECORD CONTAINS declares -
+      *                         grew FILEINX's FILLER to X(66) and
+      *                         FILEREJX's FILLER to X(26). Also added
+      *                         MOVE 0016 TO RETURN-CODE ahead of
+      *                         D520-DBERROR's STOP RUN, same as
+      *                         PGM016, so a DB2 failure here fails the
+      *                         calling step's condition code instead
+      *                         of coming back RC=0.
+      * 08/04/26  DEFAY E.      Created as PGM016's sibling - loads
+      *                         direct cross-currency pairs (e.g.
+      *                         GBP/JPY) into TBDEVISEX instead of
+      *                         synthesizing them from two base rates
+      *                         downstream. Shares PGM016's reject and
+      *                         verification approach.
+      * 08/08/26  DEFAY E.      Cross-rate pairs get audited the same
+      *                         way direct rates do: 570 no longer
+      *                         issues a blind UPDATE ... WHERE
+      *                         CDEV1=/CDEV2=. CSR-DEVISEX (500/530/
+      *                         590) fetches and holds the row first -
+      *                         the fetch doubles as the pair-exists
+      *                         check and feeds 560-Insert-History-
+      *                         Rtn, which preserves the pair's prior
+      *                         rate in the new TBDEVISEXH before the
+      *                         UPDATE (now WHERE CURRENT OF the
+      *                         cursor) replaces it. Pair volumes are
+      *                         small and bounded (a handful of direct
+      *                         crosses, not a whole FILEIN's worth of
+      *                         CDEVs), so the checkpoint/restart and
+      *                         desk control report PGM016 carries for
+      *                         its much larger single-CDEV feed are
+      *                         not brought over here.
+      *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM017.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/04/26.
+       DATE-COMPILED. 08/04/26.
+       SECURITY.      NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEINX ASSIGN TO FILEINX
+           FILE STATUS IS FS-FILEINX.
+
+           SELECT FILEREJX ASSIGN TO FILEREJX
+           FILE STATUS IS FS-FILEREJX.
+      *****************************************************************
+       DATA DIVISION.
+      *****************************************************************
+       FILE SECTION.
+       FD  FILEINX RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENREG-FMDEVISEX.
+           10 FM-CDEV1       PIC X(03).
+           10 FM-CDEV2       PIC X(03).
+           10 FM-MTACHAT     PIC S9(03)V9(03) USAGE COMP-3.
+           10 FM-MTVENTE     PIC S9(03)V9(03) USAGE COMP-3.
+           10 FILLER         PIC X(66).
+
+      / REJECT/SUSPENSE OUTPUT - pairs the UPDATE could not apply
+       FD  FILEREJX RECORDING MODE F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  ENREG-FMREJETX.
+           10 REJ-CDEV1      PIC X(03).
+           10 REJ-CDEV2      PIC X(03).
+           10 REJ-MTACHAT    PIC S9(03)V9(03) USAGE COMP-3.
+           10 REJ-MTVENTE    PIC S9(03)V9(03) USAGE COMP-3.
+           10 REJ-RAISON     PIC X(40).
+           10 FILLER         PIC X(26).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      / FILES STATUS
+       01 FS-FILEINX PIC X(2).
+           88 END-FILEINX VALUE '10'.
+
+       01 FS-FILEREJX PIC X(2).
+
+       01 FILLER.
+           10 WS-CDEV1       PIC X(03).
+           10 WS-CDEV2       PIC X(03).
+           10 WS-MTACHAT     PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-MTVENTE     PIC S9(03)V9(03) USAGE COMP-3.
+
+      / RECORD VALIDATION SWITCH - set by 200-Verify-Record
+       01 FILLER.
+           10 WS-VALID-SW      PIC X(01).
+              88 RECORD-VALIDE   VALUE 'O'.
+              88 RECORD-INVALIDE VALUE 'N'.
+           10 WS-REJ-RAISON    PIC X(40).
+
+      / UPDATE OUTCOME SWITCH - set by 530-Cursor-Fetch-Rtn, read by
+      / 570-Update-Table to decide reject vs. update
+       01 FILLER.
+           10 WS-MAJ-SW      PIC X(01).
+              88 MAJ-OK      VALUE 'O'.
+              88 MAJ-KO      VALUE 'N'.
+
+      / PRIOR-RATE WORK AREA - fetched by 530 ahead of the overwrite,
+      / carried into 560's TBDEVISEXH insert
+       01 FILLER.
+           10 WS-OLD-MTACHAT PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-MTVENTE PIC S9(03)V9(03) USAGE COMP-3.
+           10 WS-OLD-DDMAJ   PIC X(10).
+           10 WS-OLD-HDMAJ   PIC X(08).
+
+      / IMPORT SQLCA
+           EXEC SQL INCLUDE SQLCA
+           END-EXEC.
+
+      / DECLARATIONS DCLGEN(PGM017)
+           EXEC SQL INCLUDE DBCTBDX
+           END-EXEC.
+
+      / DECLARATIONS DCLGEN(PGM017) - CROSS-RATE HISTORY
+           EXEC SQL INCLUDE DBCTBDXH
+           END-EXEC.
+
+      / CURSOR - positioned on the pair currently being processed,
+      / FOR UPDATE so 570 can replace it WHERE CURRENT OF
+           EXEC SQL
+              DECLARE CSR-DEVISEX CURSOR FOR
+              SELECT MTACHAT, MTVENTE, DDMAJ, HDMAJ
+                FROM TBDEVISEX
+               WHERE CDEV1 = :WS-CDEV1
+                 AND CDEV2 = :WS-CDEV2
+                 FOR UPDATE OF MTACHAT, MTVENTE, DDMAJ, HDMAJ
+           END-EXEC.
+
+      /
+      *****************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xx : Input/Output section
+      *    - 1xx : Main element
+      *    - 2xx : Verifications
+      *    - 3xx : Reject output handling
+      *    - 5xx : SQL Handling
+      *    - 9xx : Close files
+      *
+      *    Input/Output managment
+      *    - x1x : Perform a READ
+      *    - x2x : Perform a WRITE
+      *    - x3x : Perform a FETCH
+      *    - x6x : Perform an INSERT
+      *    - x7x : Perform a UPDATE
+      *    - x9x : Perform a CLOSE
+      *
+      *    Specials
+      *    -  xxx : OTHERS
+      *    - Dxxx : Displays
+      *****************************************************************
+
+       PROCEDURE DIVISION.
+           PERFORM 000-OFILES.
+           PERFORM 100-Main.
+           PERFORM 999-CFILES.
+           GOBACK.
+
+       000-OFILES.
+           OPEN INPUT FILEINX
+           OPEN OUTPUT FILEREJX
+           .
+
+       100-Main.
+      **********************************************************
+      *  Main routine, getting cross-rate pairs from FILEINX
+      *  Then verify, then fetch/compare, then update value
+           PERFORM 210-Read-File
+           PERFORM UNTIL (END-FILEINX)
+               PERFORM 200-Verify-Record
+               IF RECORD-VALIDE
+                   MOVE FM-CDEV1 TO WS-CDEV1
+                   MOVE FM-CDEV2 TO WS-CDEV2
+                   PERFORM 500-Cursor-Open-Rtn
+                   PERFORM 530-Cursor-Fetch-Rtn
+                   IF MAJ-OK
+                       PERFORM 570-Update-Table
+                   ELSE
+                       PERFORM 320-Write-Reject-Rtn
+                   END-IF
+                   PERFORM 590-Cursor-Close-Rtn
+               ELSE
+                   PERFORM 320-Write-Reject-Rtn
+               END-IF
+               PERFORM 210-Read-File
+           END-PERFORM
+           .
+
+       200-Verify-Record.
+      **********************************************************
+      *  Reject a pair before it ever reaches the UPDATE: blank
+      *  legs, identical legs, negative amounts, or a crossed
+      *  rate.
+           SET RECORD-VALIDE TO TRUE
+
+           IF FM-CDEV1 = SPACES OR FM-CDEV1 = LOW-VALUES
+           OR FM-CDEV2 = SPACES OR FM-CDEV2 = LOW-VALUES
+               MOVE 'CDEV1/CDEV2 IS SPACES OR LOW-VALUES' TO
+                    WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-CDEV1 = FM-CDEV2
+               MOVE 'CDEV1 AND CDEV2 ARE THE SAME CURRENCY' TO
+                    WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-MTACHAT < ZERO
+               MOVE 'MTACHAT IS NEGATIVE' TO WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-MTVENTE < ZERO
+               MOVE 'MTVENTE IS NEGATIVE' TO WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+
+           IF RECORD-VALIDE AND FM-MTACHAT > FM-MTVENTE
+               MOVE 'CROSSED RATE - MTACHAT GT MTVENTE' TO
+                    WS-REJ-RAISON
+               SET RECORD-INVALIDE TO TRUE
+           END-IF
+           .
+
+       210-Read-File.
+      **********************************************************
+      *  This routine should read file line by line
+           READ FILEINX
+           .
+
+       500-Cursor-Open-Rtn.
+      **********************************************************
+      *  Open CSR-DEVISEX positioned on the pair currently being
+      *  processed (WS-CDEV1/WS-CDEV2).
+           EXEC SQL
+              OPEN CSR-DEVISEX
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       530-Cursor-Fetch-Rtn.
+      **********************************************************
+      *  Fetch the current row before it is overwritten - feeds
+      *  560's history insert and doubles as the pair-exists check.
+           EXEC SQL
+              FETCH CSR-DEVISEX
+               INTO :WS-OLD-MTACHAT, :WS-OLD-MTVENTE,
+                    :WS-OLD-DDMAJ, :WS-OLD-HDMAJ
+           END-EXEC
+           PERFORM D550-CHECKSQL
+
+           IF SQLCODE = +100
+               MOVE 'PAIR NOT FOUND IN TBDEVISEX' TO WS-REJ-RAISON
+               SET MAJ-KO TO TRUE
+           ELSE
+               SET MAJ-OK TO TRUE
+           END-IF
+           .
+
+       560-Insert-History-Rtn.
+      **********************************************************
+      *  Preserve the rate 530-Cursor-Fetch-Rtn just read, keyed by
+      *  its own DDMAJ/HDMAJ, before the UPDATE overwrites it.
+           EXEC SQL
+              INSERT INTO TBDEVISEXH
+                 (CDEV1, CDEV2, MTACHAT, MTVENTE, DDMAJ, HDMAJ)
+              VALUES
+                 (:WS-CDEV1, :WS-CDEV2, :WS-OLD-MTACHAT,
+                  :WS-OLD-MTVENTE, :WS-OLD-DDMAJ, :WS-OLD-HDMAJ)
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       570-Update-Table.
+      **********************************************************
+      *  Update mtachat/mtvente of the pair CSR-DEVISEX is
+      *  positioned on.
+           DISPLAY FM-CDEV1   '/'
+                   FM-CDEV2   ' - '
+                   FM-MTACHAT ' - '
+                   FM-MTVENTE
+           MOVE FM-MTACHAT TO WS-MTACHAT
+           MOVE FM-MTVENTE TO WS-MTVENTE
+
+           PERFORM 560-Insert-History-Rtn
+           EXEC SQL
+              UPDATE TBDEVISEX
+              SET MTACHAT=:WS-MTACHAT,
+                  MTVENTE=:WS-MTVENTE,
+                  DDMAJ=CURRENT DATE,
+                  HDMAJ=CURRENT TIME
+              WHERE CURRENT OF CSR-DEVISEX
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       590-Cursor-Close-Rtn.
+      **********************************************************
+      *  Close CSR-DEVISEX once this pair has been handled.
+           EXEC SQL
+              CLOSE CSR-DEVISEX
+           END-EXEC
+           PERFORM D550-CHECKSQL
+           .
+
+       320-Write-Reject-Rtn.
+      **********************************************************
+      *  Write the current FILEINX record to FILEREJX so ops can
+      *  chase pairs that never made it into TBDEVISEX.
+           MOVE FM-CDEV1      TO REJ-CDEV1
+           MOVE FM-CDEV2      TO REJ-CDEV2
+           MOVE FM-MTACHAT    TO REJ-MTACHAT
+           MOVE FM-MTVENTE    TO REJ-MTVENTE
+           MOVE WS-REJ-RAISON TO REJ-RAISON
+           WRITE ENREG-FMREJETX
+           .
+
+       999-CFILES.
+      **********************************************************
+      *  This routine should close file(s)
+           EXEC SQL COMMIT END-EXEC
+           PERFORM D550-CHECKSQL
+           CLOSE FILEINX
+           CLOSE FILEREJX
+           .
+
+       D550-CHECKSQL.
+      **********************************************************
+      *  Check SQLCODE
+           EVALUATE SQLCODE
+              WHEN ZERO
+                 CONTINUE
+              WHEN +100
+                 DISPLAY 'END QUERY'
+              WHEN OTHER
+                 PERFORM D520-DBERROR
+           END-EVALUATE
+           .
+
+       D520-DBERROR.
+      **********************************************************
+      *  DB2 Error Handling Routine
+           DISPLAY '*************************************************'
+           DISPLAY '**** E R R O R M E S S A G E S               ****'
+           DISPLAY '*************************************************'
+           DISPLAY '* Problem in paragraph: ' SQLERRML
+           DISPLAY '* Problem-msg: ' SQLERRMC
+           DISPLAY '*'
+           DISPLAY '* SQLCODE: ' SQLCODE
+           DISPLAY '*************************************************'
+           MOVE 0016 TO RETURN-CODE
+           STOP RUN
+           .
